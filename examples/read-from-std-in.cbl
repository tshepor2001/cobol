@@ -1,29 +1,804 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ-FROM-STD-IN.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT SYSIN ASSIGN TO KEYBOARD ORGANIZATION LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD SYSIN.
-       01 ln PIC X(255).
-          88 EOF VALUE HIGH-VALUES.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       OPEN INPUT SYSIN
-
-       PERFORM UNTIL EOF
-              DISPLAY 'hello ' ln
-              READ SYSIN
-                     AT END SET EOF TO TRUE
-              END-READ
-       END-PERFORM
-       CLOSE SYSIN
-       STOP RUN.
+000010******************************************************************
+000020* Author: R. Maldonado
+000030* Date: 03/14/2019
+000040* Purpose: Reads intake records from SYSIN, parses them into
+000050*          the DL100 transaction record layout, and displays
+000060*          them for the overnight batch window.
+000070* Tectonics: cobc
+000080******************************************************************
+000090* Modification History
+000100*   Date       Init  Description
+000110*   ---------  ----  -------------------------------------------
+000120*   08/08/2026 RM    Added DL100 transaction record layout
+000130*                    (REDEFINES LN); restructured into numbered
+000140*                    paragraphs so later intake changes have a
+000150*                    place to hang.
+000160*   08/08/2026 RM    Added TRANS-OUT so accepted intake records
+000170*                    are persisted for the next job in the chain.
+000180*   08/08/2026 RM    Added per-line validation ahead of TRANS-OUT,
+000190*                    with a TRANS-REJECT file and reason code for
+000200*                    anything that fails.
+000210*   08/08/2026 RM    Added an end-of-run control report with
+000220*                    record counts and the last record's key
+000230*                    fields, written before STOP RUN.
+000240*   08/08/2026 RM    SYSIN is now assigned dynamically from the
+000250*                    SYSIN-DD environment variable (the DD/file
+000260*                    name for the overnight run) so the job can
+000270*                    be scheduled unattended; it still falls back
+000280*                    to the console (stdin) for ad hoc testing
+000290*                    when SYSIN-DD is not set.
+000300*   08/08/2026 RM    Added checkpoint/restart: a checkpoint is
+000310*                    written every DL100-CKPT-INTERVAL records,
+000320*                    and on restart TRANS-OUT/TRANS-REJECT are
+000330*                    extended rather than re-created and records
+000340*                    already handled are skipped instead of
+000350*                    reprocessed.
+000360*   08/08/2026 RM    HDR/TRL records are now recognized by the
+000370*                    leading record-type code and routed around
+000380*                    normal detail processing; the trailer's
+000390*                    stated record count is reconciled against
+000400*                    the actual detail count on the control
+000410*                    report instead of being taken on faith.
+000420*   08/08/2026 RM    Added AUDIT-LOG: one row per input line
+000430*                    (run-id, date, time, sequence number, raw
+000440*                    record) so a later audit or dispute can be
+000450*                    answered without relying on SYSOUT.
+000460*   08/08/2026 RM    Added duplicate-detection against the prior
+000470*                    run's TRANS-OUT: keys are loaded into a
+000480*                    table ahead of processing and matched with
+000490*                    SEARCH, with matches rejected under reason
+000500*                    code DUPR instead of posted twice.  Skipped
+000510*                    on a checkpoint restart, since TRANS-OUT at
+000520*                    that point holds this same run's own partial
+000530*                    output, not a prior run's.  The checkpoint
+000540*                    is now cleared at a clean end-of-run (it is
+000550*                    only meant to drive recovery from an abend
+000560*                    partway through) so the next invocation is
+000570*                    not mistaken for a restart of a run that
+000580*                    already finished.
+000590*   08/08/2026 RM    Added a CONTROL-CARD run-mode parameter:
+000600*                    operations can now run a count-only
+000610*                    validation pass (TRANS-OUT/TRANS-REJECT/
+000620*                    CHECKPOINT untouched) ahead of a full
+000630*                    processing run, and the per-line "hello"
+000640*                    echo can be switched off, all without a
+000650*                    second copy of the program.  Defaults to a
+000660*                    full run with the echo on when no control
+000670*                    card is supplied.
+000680*   08/08/2026 RM    The checkpoint write now forces a CLOSE/OPEN
+000690*                    EXTEND right after the WRITE so a checkpoint
+000700*                    reaches disk immediately instead of sitting
+000710*                    in a LINE SEQUENTIAL buffer an abend can
+000720*                    lose, and the checkpoint record now carries
+000730*                    header/trailer-seen and the trailer's stated
+000740*                    count so a restart's control report does not
+000750*                    lose track of a trailer processed before the
+000760*                    abend.  The duplicate-key table is now
+000770*                    reloaded on every run, including a checkpoint
+000780*                    restart -- TRANS-OUT at that point holds this
+000790*                    same run's own partial output, which is
+000800*                    exactly what the restart needs to check
+000810*                    against so records between the last
+000820*                    checkpoint and the abend are not posted a
+000830*                    second time.  HDR/TRL records are now run
+000840*                    through the same validate-then-route pattern
+000850*                    as detail records, with a BLNK/HDTE/TCNT/THSH
+000860*                    reason code and a TRANS-REJECT row instead of
+000870*                    a garbled trailer count flowing straight into
+000880*                    the control-total reconciliation.  A
+000890*                    CONTROL-RPT open failure now sets a switch
+000900*                    that skips the control report body entirely,
+000910*                    the same way a failed SYSIN open already
+000920*                    short-circuits reading.
+000930******************************************************************
+000940 IDENTIFICATION DIVISION.
+000950 PROGRAM-ID. READ-FROM-STD-IN.
+000960 ENVIRONMENT DIVISION.
+000970 INPUT-OUTPUT SECTION.
+000980 FILE-CONTROL.
+000990 SELECT SYSIN ASSIGN DYNAMIC DL100-SYSIN-DSN
+001000     ORGANIZATION LINE SEQUENTIAL
+001010     FILE STATUS IS DL100-SYSIN-STATUS.
+001020 SELECT TRANS-OUT ASSIGN TO "TRANS-OUT"
+001030     ORGANIZATION LINE SEQUENTIAL
+001040     FILE STATUS IS DL100-TRANS-OUT-STATUS.
+001050 SELECT TRANS-REJECT ASSIGN TO "TRANS-REJECT"
+001060     ORGANIZATION LINE SEQUENTIAL
+001070     FILE STATUS IS DL100-TRANS-REJECT-STATUS.
+001080 SELECT CONTROL-RPT ASSIGN TO "CONTROL-RPT"
+001090     ORGANIZATION LINE SEQUENTIAL
+001100     FILE STATUS IS DL100-CONTROL-RPT-STATUS.
+001110 SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT"
+001120     ORGANIZATION LINE SEQUENTIAL
+001130     FILE STATUS IS DL100-CKPT-STATUS.
+001140 SELECT AUDIT-LOG ASSIGN TO "AUDIT-LOG"
+001150     ORGANIZATION LINE SEQUENTIAL
+001160     FILE STATUS IS DL100-AUDIT-STATUS.
+001170 SELECT PRIOR-TRANS-OUT ASSIGN TO "TRANS-OUT"
+001180     ORGANIZATION LINE SEQUENTIAL
+001190     FILE STATUS IS DL100-PRIOR-STATUS.
+001200 SELECT CONTROL-CARD ASSIGN TO "CONTROL-CARD"
+001210     ORGANIZATION LINE SEQUENTIAL
+001220     FILE STATUS IS DL100-CTL-STATUS.
+001230 DATA DIVISION.
+001240 FILE SECTION.
+001250 FD SYSIN.
+001260 01 ln PIC X(255).
+001270    88 EOF VALUE HIGH-VALUES.
+001280 COPY DL100REC.
+001290 FD TRANS-OUT.
+001300 01  DL100-TRANS-OUT-RECORD          PIC X(255).
+001310 FD TRANS-REJECT.
+001320 COPY DL100REJ.
+001330 FD CONTROL-RPT.
+001340 01  DL100-RPT-LINE                  PIC X(80).
+001350 FD CHECKPOINT-FILE.
+001360 01  DL100-CKPT-RECORD.
+001370     05  DL100-CKPT-RUN-ID           PIC X(16).
+001380     05  DL100-CKPT-REC-COUNT        PIC 9(09).
+001390     05  DL100-CKPT-DETAIL-COUNT     PIC 9(09).
+001400     05  DL100-CKPT-ACCEPTED-COUNT   PIC 9(09).
+001410     05  DL100-CKPT-REJECTED-COUNT   PIC 9(09).
+001420     05  DL100-CKPT-DUPLICATE-COUNT  PIC 9(09).
+001430     05  DL100-CKPT-HDR-SWITCH       PIC X(01).
+001440     05  DL100-CKPT-TRL-SWITCH       PIC X(01).
+001450     05  DL100-CKPT-TRL-STATED-CNT   PIC 9(09).
+001460 FD AUDIT-LOG.
+001470 01  DL100-AUDIT-RECORD.
+001480     05  DL100-AUD-RUN-ID            PIC X(16).
+001490     05  DL100-AUD-RUN-MODE          PIC X(01).
+001500     05  DL100-AUD-DATE              PIC 9(08).
+001510     05  DL100-AUD-TIME              PIC 9(08).
+001520     05  DL100-AUD-SEQ-NO            PIC 9(09).
+001530     05  DL100-AUD-RAW-RECORD        PIC X(255).
+001540 FD PRIOR-TRANS-OUT.
+001550 01  DL100-PRIOR-RECORD              PIC X(255).
+001560 FD CONTROL-CARD.
+001570 COPY DL100CTL.
+001580 WORKING-STORAGE SECTION.
+001590 01  DL100-SWITCHES.
+001600     05  DL100-VALID-SWITCH          PIC X(01) VALUE 'Y'.
+001610         88  DL100-RECORD-VALID           VALUE 'Y'.
+001620         88  DL100-RECORD-INVALID          VALUE 'N'.
+001630     05  DL100-CKPT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001640         88  DL100-CKPT-EOF               VALUE 'Y'.
+001650     05  DL100-HDR-SWITCH             PIC X(01) VALUE 'N'.
+001660         88  DL100-HEADER-SEEN             VALUE 'Y'.
+001670     05  DL100-TRL-SWITCH             PIC X(01) VALUE 'N'.
+001680         88  DL100-TRAILER-SEEN            VALUE 'Y'.
+001690     05  DL100-CTL-SWITCH             PIC X(01) VALUE 'N'.
+001700         88  DL100-CTL-MISMATCH            VALUE 'Y'.
+001710     05  DL100-PRIOR-EOF-SWITCH       PIC X(01) VALUE 'N'.
+001720         88  DL100-PRIOR-EOF               VALUE 'Y'.
+001730     05  DL100-PRIOR-KEY-TRC-SWITCH   PIC X(01) VALUE 'N'.
+001740         88  DL100-PRIOR-KEY-TRUNCATED     VALUE 'Y'.
+001750     05  DL100-CTL-CARD-INV-SWITCH    PIC X(01) VALUE 'N'.
+001760         88  DL100-CTL-CARD-INVALID        VALUE 'Y'.
+001770     05  DL100-CTL-RPT-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+001780         88  DL100-CTL-RPT-OPEN-FAILED     VALUE 'Y'.
+001790 77  DL100-RECS-READ                 PIC 9(09) COMP VALUE ZERO.
+001800 77  DL100-RECS-DETAIL               PIC 9(09) COMP VALUE ZERO.
+001810 77  DL100-RECS-ACCEPTED             PIC 9(09) COMP VALUE ZERO.
+001820 77  DL100-RECS-REJECTED             PIC 9(09) COMP VALUE ZERO.
+001830 77  DL100-TRL-STATED-COUNT          PIC 9(09) VALUE ZERO.
+001840 77  DL100-RPT-NUM-EDIT              PIC ZZZZZZZZ9.
+001850 77  DL100-SYSIN-DSN                 PIC X(100).
+001860 77  DL100-SYSIN-STATUS              PIC X(02).
+001870 77  DL100-CONTROL-RPT-STATUS        PIC X(02).
+001880 77  DL100-TRANS-OUT-STATUS          PIC X(02).
+001890 77  DL100-TRANS-REJECT-STATUS       PIC X(02).
+001900 77  DL100-CKPT-STATUS               PIC X(02).
+001910 77  DL100-AUDIT-STATUS              PIC X(02).
+001920 77  DL100-PRIOR-STATUS              PIC X(02).
+001930 77  DL100-CTL-STATUS                PIC X(02).
+001940 77  DL100-RECS-DUPLICATE            PIC 9(09) COMP VALUE ZERO.
+001950 77  DL100-PRIOR-KEY-COUNT           PIC 9(09) COMP VALUE ZERO.
+001960 77  DL100-PRIOR-KEY-MAX             PIC 9(09) COMP VALUE 50000.
+001970 01  DL100-PRIOR-KEY-TABLE.
+001980     05  DL100-PRIOR-KEY-ENTRY       PIC X(31)
+001990         OCCURS 1 TO 50000 TIMES
+002000         DEPENDING ON DL100-PRIOR-KEY-COUNT
+002010         INDEXED BY DL100-PRIOR-KEY-IDX.
+002020 77  DL100-CKPT-INTERVAL             PIC 9(05) COMP VALUE 1000.
+002030 77  DL100-CKPT-SAVED-COUNT          PIC 9(09) COMP VALUE ZERO.
+002040 77  DL100-CKPT-QUOTIENT             PIC 9(09) COMP VALUE ZERO.
+002050 77  DL100-CKPT-REMAINDER            PIC 9(09) COMP VALUE ZERO.
+002060 77  DL100-RUN-ID                    PIC X(16).
+002070 77  DL100-RUN-DATE                  PIC 9(08).
+002080 77  DL100-RUN-TIME                  PIC 9(08).
+002090 01  DL100-LAST-KEY.
+002100     05  DL100-LAST-ACCOUNT-NO       PIC 9(10) VALUE ZERO.
+002110     05  DL100-LAST-TRANS-CODE       PIC X(02) VALUE SPACES.
+002120     05  DL100-LAST-TRANS-DATE.
+002130         10  DL100-LAST-DATE-CCYY    PIC 9(04) VALUE ZERO.
+002140         10  DL100-LAST-DATE-MM      PIC 9(02) VALUE ZERO.
+002150         10  DL100-LAST-DATE-DD      PIC 9(02) VALUE ZERO.
+002160******************************************************************
+002170*  0000-MAINLINE
+002180******************************************************************
+002190 PROCEDURE DIVISION.
+002200 0000-MAINLINE.
+002210     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002220     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+002230         UNTIL EOF.
+002240     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+002250     STOP RUN.
+002260******************************************************************
+002270*  1000-INITIALIZE -- open files and prime the first record
+002280******************************************************************
+002290 1000-INITIALIZE.
+002300     ACCEPT DL100-RUN-DATE FROM DATE YYYYMMDD.
+002310     ACCEPT DL100-RUN-TIME FROM TIME.
+002320     STRING DL100-RUN-DATE DL100-RUN-TIME
+002330         DELIMITED BY SIZE INTO DL100-RUN-ID.
+002340     MOVE SPACES TO DL100-SYSIN-DSN.
+002350     ACCEPT DL100-SYSIN-DSN FROM ENVIRONMENT "SYSIN-DD".
+002360     IF DL100-SYSIN-DSN = SPACES
+002370         MOVE "/dev/stdin" TO DL100-SYSIN-DSN
+002380     END-IF.
+002390     PERFORM 1050-READ-CONTROL-CARD THRU 1050-EXIT.
+002400     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+002410     IF NOT DL100-MODE-FULL
+002420         MOVE ZERO TO DL100-CKPT-SAVED-COUNT
+002430         MOVE ZERO TO DL100-RECS-DETAIL
+002440         MOVE ZERO TO DL100-RECS-ACCEPTED
+002450         MOVE ZERO TO DL100-RECS-REJECTED
+002460         MOVE ZERO TO DL100-RECS-DUPLICATE
+002470         MOVE ZERO TO DL100-TRL-STATED-COUNT
+002480         MOVE 'N' TO DL100-HDR-SWITCH
+002490         MOVE 'N' TO DL100-TRL-SWITCH
+002500     END-IF.
+002510     PERFORM 1175-LOAD-DUPLICATE-TABLE THRU 1175-EXIT.
+002520     PERFORM 1200-OPEN-OUTPUT-FILES THRU 1200-EXIT.
+002530     OPEN INPUT SYSIN.
+002540     IF DL100-SYSIN-STATUS NOT = '00'
+002550         DISPLAY 'SYSIN OPEN FAILED, STATUS=' DL100-SYSIN-STATUS
+002560             ' DSN=' DL100-SYSIN-DSN
+002570         SET EOF TO TRUE
+002580     END-IF.
+002590     OPEN OUTPUT CONTROL-RPT.
+002600     IF DL100-CONTROL-RPT-STATUS NOT = '00'
+002610         DISPLAY 'CONTROL-RPT OPEN FAILED, STATUS='
+002620             DL100-CONTROL-RPT-STATUS
+002630         SET DL100-CTL-RPT-OPEN-FAILED TO TRUE
+002640     END-IF.
+002650     IF NOT EOF
+002660         READ SYSIN
+002670             AT END SET EOF TO TRUE
+002680         END-READ
+002690     END-IF.
+002700     IF NOT EOF
+002710         ADD 1 TO DL100-RECS-READ
+002720     END-IF.
+002730 1000-EXIT.
+002740     EXIT.
+002750******************************************************************
+002760*  1050-READ-CONTROL-CARD -- pick up the run-mode/echo parameter
+002770*                            card, if operations supplied one;
+002780*                            defaults to a full run with the
+002790*                            echo on when none is found
+002800******************************************************************
+002810 1050-READ-CONTROL-CARD.
+002820     SET DL100-MODE-FULL TO TRUE.
+002830     SET DL100-CTL-ECHO-ON TO TRUE.
+002840     OPEN INPUT CONTROL-CARD.
+002850     IF DL100-CTL-STATUS = '00'
+002860         READ CONTROL-CARD
+002870             AT END CONTINUE
+002880         END-READ
+002890         CLOSE CONTROL-CARD
+002900         IF NOT DL100-MODE-FULL AND NOT DL100-MODE-COUNT-ONLY
+002910             DISPLAY 'CONTROL CARD RUN MODE "' DL100-CTL-RUN-MODE
+002920                 '" NOT RECOGNIZED -- DEFAULTING TO FULL'
+002930             SET DL100-CTL-CARD-INVALID TO TRUE
+002940             SET DL100-MODE-FULL TO TRUE
+002950         END-IF
+002960         IF NOT DL100-CTL-ECHO-ON AND NOT DL100-CTL-ECHO-OFF
+002970             DISPLAY 'CONTROL CARD ECHO SWITCH "'
+002980                 DL100-CTL-ECHO-SWITCH
+002990                 '" NOT RECOGNIZED -- DEFAULTING TO ON'
+003000             SET DL100-CTL-CARD-INVALID TO TRUE
+003010             SET DL100-CTL-ECHO-ON TO TRUE
+003020         END-IF
+003030     END-IF.
+003040 1050-EXIT.
+003050     EXIT.
+003060******************************************************************
+003070*  1100-LOAD-CHECKPOINT -- read the checkpoint file left by a
+003080*                          prior run (if any) and keep the last
+003090*                          record count it logged
+003100******************************************************************
+003110 1100-LOAD-CHECKPOINT.
+003120     OPEN INPUT CHECKPOINT-FILE.
+003130     IF DL100-CKPT-STATUS = '00'
+003140         PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT
+003150             UNTIL DL100-CKPT-EOF
+003160         CLOSE CHECKPOINT-FILE
+003170     END-IF.
+003180 1100-EXIT.
+003190     EXIT.
+003200 1150-READ-CHECKPOINT.
+003210     READ CHECKPOINT-FILE
+003220         AT END SET DL100-CKPT-EOF TO TRUE
+003230     END-READ.
+003240     IF NOT DL100-CKPT-EOF
+003250         MOVE DL100-CKPT-REC-COUNT TO DL100-CKPT-SAVED-COUNT
+003260         MOVE DL100-CKPT-DETAIL-COUNT TO DL100-RECS-DETAIL
+003270         MOVE DL100-CKPT-ACCEPTED-COUNT TO DL100-RECS-ACCEPTED
+003280         MOVE DL100-CKPT-REJECTED-COUNT TO DL100-RECS-REJECTED
+003290         MOVE DL100-CKPT-DUPLICATE-COUNT TO DL100-RECS-DUPLICATE
+003300         MOVE DL100-CKPT-HDR-SWITCH TO DL100-HDR-SWITCH
+003310         MOVE DL100-CKPT-TRL-SWITCH TO DL100-TRL-SWITCH
+003320         MOVE DL100-CKPT-TRL-STATED-CNT TO DL100-TRL-STATED-COUNT
+003330     END-IF.
+003340 1150-EXIT.
+003350     EXIT.
+003360******************************************************************
+003370*  1175-LOAD-DUPLICATE-TABLE -- load the transaction keys out of
+003380*                               whatever TRANS-OUT already holds
+003390*                               (if any) before this run writes a
+003400*                               line of its own, so a source file
+003410*                               fed a second time is caught.  On
+003420*                               a checkpoint restart TRANS-OUT
+003430*                               holds this same run's own partial
+003440*                               output from before the abend, so
+003450*                               loading it here also keeps the
+003460*                               records between the last
+003470*                               checkpoint and the abend from
+003480*                               being posted twice.
+003490******************************************************************
+003500 1175-LOAD-DUPLICATE-TABLE.
+003510     OPEN INPUT PRIOR-TRANS-OUT.
+003520     IF DL100-PRIOR-STATUS = '00'
+003530         PERFORM 1180-LOAD-PRIOR-KEY THRU 1180-EXIT
+003540             UNTIL DL100-PRIOR-EOF
+003550         CLOSE PRIOR-TRANS-OUT
+003560     END-IF.
+003570 1175-EXIT.
+003580     EXIT.
+003590 1180-LOAD-PRIOR-KEY.
+003600     READ PRIOR-TRANS-OUT
+003610         AT END SET DL100-PRIOR-EOF TO TRUE
+003620     END-READ.
+003630     IF NOT DL100-PRIOR-EOF
+003640         IF DL100-PRIOR-KEY-COUNT < DL100-PRIOR-KEY-MAX
+003650             ADD 1 TO DL100-PRIOR-KEY-COUNT
+003660             MOVE DL100-PRIOR-RECORD(4:31)
+003670                 TO DL100-PRIOR-KEY-ENTRY(DL100-PRIOR-KEY-COUNT)
+003680         ELSE
+003690             SET DL100-PRIOR-KEY-TRUNCATED TO TRUE
+003700         END-IF
+003710     END-IF.
+003720 1180-EXIT.
+003730     EXIT.
+003740******************************************************************
+003750*  1200-OPEN-OUTPUT-FILES -- extend TRANS-OUT/TRANS-REJECT when
+003760*                            resuming from a checkpoint so what a
+003770*                            prior run already wrote is kept;
+003780*                            start clean otherwise
+003790******************************************************************
+003800 1200-OPEN-OUTPUT-FILES.
+003810     IF DL100-MODE-FULL
+003820         IF DL100-CKPT-SAVED-COUNT > ZERO
+003830             OPEN EXTEND TRANS-OUT
+003840             IF DL100-TRANS-OUT-STATUS NOT = '00'
+003850                 OPEN OUTPUT TRANS-OUT
+003860             END-IF
+003870             OPEN EXTEND TRANS-REJECT
+003880             IF DL100-TRANS-REJECT-STATUS NOT = '00'
+003890                 OPEN OUTPUT TRANS-REJECT
+003900             END-IF
+003910         ELSE
+003920             OPEN OUTPUT TRANS-OUT
+003930             OPEN OUTPUT TRANS-REJECT
+003940         END-IF
+003950         OPEN EXTEND CHECKPOINT-FILE
+003960         IF DL100-CKPT-STATUS NOT = '00'
+003970             OPEN OUTPUT CHECKPOINT-FILE
+003980         END-IF
+003990     END-IF.
+004000     OPEN EXTEND AUDIT-LOG.
+004010     IF DL100-AUDIT-STATUS NOT = '00'
+004020         OPEN OUTPUT AUDIT-LOG
+004030     END-IF.
+004040 1200-EXIT.
+004050     EXIT.
+004060******************************************************************
+004070*  2000-PROCESS-RECORD -- dispatch the current record by its
+004080*                         leading record-type code, then read
+004090*                         the next one
+004100******************************************************************
+004110 2000-PROCESS-RECORD.
+004120     IF (DL100-MODE-FULL AND
+004130         DL100-RECS-READ > DL100-CKPT-SAVED-COUNT)
+004140             OR (NOT DL100-MODE-FULL)
+004150         PERFORM 2050-WRITE-AUDIT THRU 2050-EXIT
+004160         EVALUATE TRUE
+004170             WHEN DL100-REC-TYPE = 'HDR'
+004180                 PERFORM 2200-PROCESS-HEADER THRU 2200-EXIT
+004190             WHEN DL100-REC-TYPE = 'TRL'
+004200                 PERFORM 2300-PROCESS-TRAILER THRU 2300-EXIT
+004210             WHEN OTHER
+004220                 PERFORM 2100-PROCESS-DETAIL THRU 2100-EXIT
+004230         END-EVALUATE
+004240         IF DL100-MODE-FULL
+004250             PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT
+004260         END-IF
+004270     END-IF.
+004280     READ SYSIN
+004290         AT END SET EOF TO TRUE
+004300     END-READ.
+004310     IF NOT EOF
+004320         ADD 1 TO DL100-RECS-READ
+004330     END-IF.
+004340 2000-EXIT.
+004350     EXIT.
+004360******************************************************************
+004370*  2050-WRITE-AUDIT -- log every input line (header, detail, or
+004380*                      trailer) to the audit trail before it is
+004390*                      dispatched, so the run's full history
+004400*                      survives past SYSOUT
+004410******************************************************************
+004420 2050-WRITE-AUDIT.
+004430     MOVE DL100-RUN-ID TO DL100-AUD-RUN-ID.
+004440     MOVE DL100-CTL-RUN-MODE TO DL100-AUD-RUN-MODE.
+004450     ACCEPT DL100-AUD-DATE FROM DATE YYYYMMDD.
+004460     ACCEPT DL100-AUD-TIME FROM TIME.
+004470     MOVE DL100-RECS-READ TO DL100-AUD-SEQ-NO.
+004480     MOVE ln TO DL100-AUD-RAW-RECORD.
+004490     WRITE DL100-AUDIT-RECORD.
+004500 2050-EXIT.
+004510     EXIT.
+004520******************************************************************
+004530*  2100-PROCESS-DETAIL -- validate a detail record and route it
+004540*                         to TRANS-OUT or TRANS-REJECT
+004550******************************************************************
+004560 2100-PROCESS-DETAIL.
+004570     PERFORM 2150-VALIDATE-RECORD THRU 2150-EXIT.
+004580     IF DL100-RECORD-VALID
+004590         PERFORM 2160-CHECK-DUPLICATE THRU 2160-EXIT
+004600     END-IF.
+004610     ADD 1 TO DL100-RECS-DETAIL.
+004620     MOVE DL100-ACCOUNT-NO TO DL100-LAST-ACCOUNT-NO.
+004630     MOVE DL100-TRANS-CODE TO DL100-LAST-TRANS-CODE.
+004640     MOVE DL100-TRANS-DATE TO DL100-LAST-TRANS-DATE.
+004650     IF DL100-RECORD-VALID
+004660         ADD 1 TO DL100-RECS-ACCEPTED
+004670         IF DL100-CTL-ECHO-ON
+004680             DISPLAY 'hello ' DL100-ACCOUNT-NO ' '
+004690                 DL100-TRANS-CODE ' ' DL100-TRANS-AMOUNT ' '
+004700                 DL100-TRANS-DATE
+004710         END-IF
+004720         IF DL100-MODE-FULL
+004730             MOVE ln TO DL100-TRANS-OUT-RECORD
+004740             WRITE DL100-TRANS-OUT-RECORD
+004750         END-IF
+004760     ELSE
+004770         ADD 1 TO DL100-RECS-REJECTED
+004780         IF DL100-MODE-FULL
+004790             MOVE ln TO DL100-REJ-RAW-RECORD
+004800             WRITE DL100-REJECT-RECORD
+004810         END-IF
+004820     END-IF.
+004830 2100-EXIT.
+004840     EXIT.
+004850******************************************************************
+004860*  2150-VALIDATE-RECORD -- blank check, then numeric class test
+004870*                          on each parsed field; sets a reason
+004880*                          code in DL100-REJ-REASON-CODE on fail
+004890******************************************************************
+004900 2150-VALIDATE-RECORD.
+004910     IF ln = SPACES
+004920         SET DL100-RECORD-INVALID TO TRUE
+004930         MOVE 'BLNK' TO DL100-REJ-REASON-CODE
+004940     ELSE
+004950         IF DL100-ACCOUNT-NO NOT NUMERIC
+004960             SET DL100-RECORD-INVALID TO TRUE
+004970             MOVE 'ACCT' TO DL100-REJ-REASON-CODE
+004980         ELSE
+004990             IF DL100-TRANS-AMOUNT NOT NUMERIC
+005000                 SET DL100-RECORD-INVALID TO TRUE
+005010                 MOVE 'AMT ' TO DL100-REJ-REASON-CODE
+005020             ELSE
+005030                 IF DL100-TRANS-DATE-CCYY NOT NUMERIC
+005040                    OR DL100-TRANS-DATE-MM NOT NUMERIC
+005050                    OR DL100-TRANS-DATE-DD NOT NUMERIC
+005060                     SET DL100-RECORD-INVALID TO TRUE
+005070                     MOVE 'DATE' TO DL100-REJ-REASON-CODE
+005080                 ELSE
+005090                     SET DL100-RECORD-VALID TO TRUE
+005100                 END-IF
+005110             END-IF
+005120         END-IF
+005130     END-IF.
+005140 2150-EXIT.
+005150     EXIT.
+005160******************************************************************
+005170*  2160-CHECK-DUPLICATE -- match this record's key against the
+005180*                         prior run's TRANS-OUT keys loaded at
+005190*                         start-up; a match is rejected as DUPR
+005200******************************************************************
+005210 2160-CHECK-DUPLICATE.
+005220     SET DL100-PRIOR-KEY-IDX TO 1.
+005230     SEARCH DL100-PRIOR-KEY-ENTRY
+005240         AT END
+005250             CONTINUE
+005260         WHEN DL100-PRIOR-KEY-ENTRY(DL100-PRIOR-KEY-IDX)
+005270                 = DL100-TRANS-KEY
+005280             SET DL100-RECORD-INVALID TO TRUE
+005290             MOVE 'DUPR' TO DL100-REJ-REASON-CODE
+005300             ADD 1 TO DL100-RECS-DUPLICATE
+005310     END-SEARCH.
+005320 2160-EXIT.
+005330     EXIT.
+005340******************************************************************
+005350*  2200-PROCESS-HEADER -- validate the batch header, then
+005360*                         recognize it; a header carries no
+005370*                         detail to post
+005380******************************************************************
+005390 2200-PROCESS-HEADER.
+005400     PERFORM 2250-VALIDATE-HEADER THRU 2250-EXIT.
+005410     IF DL100-RECORD-VALID
+005420         SET DL100-HEADER-SEEN TO TRUE
+005430         IF DL100-CTL-ECHO-ON
+005440             DISPLAY 'HEADER RECORD, RUN DATE ' DL100-HDR-RUN-DATE
+005450         END-IF
+005460     ELSE
+005470         ADD 1 TO DL100-RECS-REJECTED
+005480         IF DL100-MODE-FULL
+005490             MOVE ln TO DL100-REJ-RAW-RECORD
+005500             WRITE DL100-REJECT-RECORD
+005510         END-IF
+005520     END-IF.
+005530 2200-EXIT.
+005540     EXIT.
+005550******************************************************************
+005560*  2250-VALIDATE-HEADER -- blank check, then numeric class test on
+005570*                          the header's run date; sets a reason
+005580*                          code in DL100-REJ-REASON-CODE on fail
+005590******************************************************************
+005600 2250-VALIDATE-HEADER.
+005610     IF ln = SPACES
+005620         SET DL100-RECORD-INVALID TO TRUE
+005630         MOVE 'BLNK' TO DL100-REJ-REASON-CODE
+005640     ELSE
+005650         IF DL100-HDR-RUN-DATE NOT NUMERIC
+005660             SET DL100-RECORD-INVALID TO TRUE
+005670             MOVE 'HDTE' TO DL100-REJ-REASON-CODE
+005680         ELSE
+005690             SET DL100-RECORD-VALID TO TRUE
+005700         END-IF
+005710     END-IF.
+005720 2250-EXIT.
+005730     EXIT.
+005740******************************************************************
+005750*  2300-PROCESS-TRAILER -- validate the batch trailer, then
+005760*                          recognize it and save its stated record
+005770*                          count for the end-of-run reconciliation
+005780******************************************************************
+005790 2300-PROCESS-TRAILER.
+005800     PERFORM 2350-VALIDATE-TRAILER THRU 2350-EXIT.
+005810     IF DL100-RECORD-VALID
+005820         SET DL100-TRAILER-SEEN TO TRUE
+005830         MOVE DL100-TRL-REC-COUNT TO DL100-TRL-STATED-COUNT
+005840     ELSE
+005850         ADD 1 TO DL100-RECS-REJECTED
+005860         IF DL100-MODE-FULL
+005870             MOVE ln TO DL100-REJ-RAW-RECORD
+005880             WRITE DL100-REJECT-RECORD
+005890         END-IF
+005900     END-IF.
+005910 2300-EXIT.
+005920     EXIT.
+005930******************************************************************
+005940*  2350-VALIDATE-TRAILER -- blank check, then numeric class test
+005950*                           on the trailer's record count and hash
+005960*                           total; sets a reason code in
+005970*                           DL100-REJ-REASON-CODE on fail
+005980******************************************************************
+005990 2350-VALIDATE-TRAILER.
+006000     IF ln = SPACES
+006010         SET DL100-RECORD-INVALID TO TRUE
+006020         MOVE 'BLNK' TO DL100-REJ-REASON-CODE
+006030     ELSE
+006040         IF DL100-TRL-REC-COUNT NOT NUMERIC
+006050             SET DL100-RECORD-INVALID TO TRUE
+006060             MOVE 'TCNT' TO DL100-REJ-REASON-CODE
+006070         ELSE
+006080             IF DL100-TRL-HASH-TOTAL NOT NUMERIC
+006090                 SET DL100-RECORD-INVALID TO TRUE
+006100                 MOVE 'THSH' TO DL100-REJ-REASON-CODE
+006110             ELSE
+006120                 SET DL100-RECORD-VALID TO TRUE
+006130             END-IF
+006140         END-IF
+006150     END-IF.
+006160 2350-EXIT.
+006170     EXIT.
+006180******************************************************************
+006190*  2900-WRITE-CHECKPOINT -- log a checkpoint every
+006200*                           DL100-CKPT-INTERVAL records so a
+006210*                           restart does not start from line one.
+006220*                           CLOSE/re-OPEN EXTEND around the WRITE
+006230*                           forces the record to disk right away
+006240*                           instead of sitting in a LINE
+006250*                           SEQUENTIAL buffer that an abend could
+006260*                           lose -- the same reason a mainframe
+006270*                           job commits a checkpoint dataset on
+006280*                           its own, not on whatever schedule the
+006290*                           I/O buffer happens to fill
+006300******************************************************************
+006310 2900-WRITE-CHECKPOINT.
+006320     DIVIDE DL100-RECS-READ BY DL100-CKPT-INTERVAL
+006330         GIVING DL100-CKPT-QUOTIENT
+006340         REMAINDER DL100-CKPT-REMAINDER.
+006350     IF DL100-CKPT-REMAINDER = ZERO
+006360         MOVE DL100-RUN-ID TO DL100-CKPT-RUN-ID
+006370         MOVE DL100-RECS-READ TO DL100-CKPT-REC-COUNT
+006380         MOVE DL100-RECS-DETAIL TO DL100-CKPT-DETAIL-COUNT
+006390         MOVE DL100-RECS-ACCEPTED TO DL100-CKPT-ACCEPTED-COUNT
+006400         MOVE DL100-RECS-REJECTED TO DL100-CKPT-REJECTED-COUNT
+006410         MOVE DL100-RECS-DUPLICATE TO DL100-CKPT-DUPLICATE-COUNT
+006420         MOVE DL100-HDR-SWITCH TO DL100-CKPT-HDR-SWITCH
+006430         MOVE DL100-TRL-SWITCH TO DL100-CKPT-TRL-SWITCH
+006440         MOVE DL100-TRL-STATED-COUNT TO DL100-CKPT-TRL-STATED-CNT
+006450         WRITE DL100-CKPT-RECORD
+006460         CLOSE CHECKPOINT-FILE
+006470         OPEN EXTEND CHECKPOINT-FILE
+006480         IF DL100-CKPT-STATUS NOT = '00'
+006490             OPEN OUTPUT CHECKPOINT-FILE
+006500         END-IF
+006510     END-IF.
+006520 2900-EXIT.
+006530     EXIT.
+006540******************************************************************
+006550*  8000-FINALIZE -- write the closing checkpoint and control
+006560*                   report, then close files
+006570******************************************************************
+006580 8000-FINALIZE.
+006590     PERFORM 8050-RECONCILE-TRAILER THRU 8050-EXIT.
+006600     PERFORM 8100-WRITE-CONTROL-REPORT THRU 8100-EXIT.
+006610     CLOSE SYSIN.
+006620     IF DL100-MODE-FULL
+006630         CLOSE TRANS-OUT
+006640         CLOSE TRANS-REJECT
+006650         CLOSE CHECKPOINT-FILE
+006660         OPEN OUTPUT CHECKPOINT-FILE
+006670         CLOSE CHECKPOINT-FILE
+006680     END-IF.
+006690     CLOSE CONTROL-RPT.
+006700     CLOSE AUDIT-LOG.
+006710 8000-EXIT.
+006720     EXIT.
+006730******************************************************************
+006740*  8050-RECONCILE-TRAILER -- compare the trailer's stated record
+006750*                            count against the detail records
+006760*                            this run actually counted
+006770******************************************************************
+006780 8050-RECONCILE-TRAILER.
+006790     IF DL100-TRAILER-SEEN
+006800         IF DL100-TRL-STATED-COUNT NOT = DL100-RECS-DETAIL
+006810             SET DL100-CTL-MISMATCH TO TRUE
+006820         END-IF
+006830     END-IF.
+006840 8050-EXIT.
+006850     EXIT.
+006860******************************************************************
+006870*  8100-WRITE-CONTROL-REPORT -- record counts and last record's
+006880*                               key fields, so a run can be
+006890*                               reconciled without scraping
+006900*                               SYSOUT
+006910******************************************************************
+006920 8100-WRITE-CONTROL-REPORT.
+006930     IF NOT DL100-CTL-RPT-OPEN-FAILED
+006940         PERFORM 8110-EMIT-CONTROL-REPORT THRU 8110-EXIT
+006950     END-IF.
+006960 8100-EXIT.
+006970     EXIT.
+006980 8110-EMIT-CONTROL-REPORT.
+006990     MOVE SPACES TO DL100-RPT-LINE.
+007000     STRING 'READ-FROM-STD-IN CONTROL REPORT'
+007010         DELIMITED BY SIZE INTO DL100-RPT-LINE.
+007020     WRITE DL100-RPT-LINE.
+007030
+007040     MOVE SPACES TO DL100-RPT-LINE.
+007050     IF DL100-MODE-FULL
+007060         STRING 'RUN MODE...........: FULL'
+007070             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007080     ELSE
+007090         STRING 'RUN MODE...........: COUNT-ONLY (VALIDATION)'
+007100             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007110     END-IF.
+007120     WRITE DL100-RPT-LINE.
+007130
+007140     MOVE DL100-RECS-READ TO DL100-RPT-NUM-EDIT.
+007150     MOVE SPACES TO DL100-RPT-LINE.
+007160     STRING 'RECORDS READ.......: ' DL100-RPT-NUM-EDIT
+007170         DELIMITED BY SIZE INTO DL100-RPT-LINE.
+007180     WRITE DL100-RPT-LINE.
+007190
+007200     MOVE DL100-RECS-ACCEPTED TO DL100-RPT-NUM-EDIT.
+007210     MOVE SPACES TO DL100-RPT-LINE.
+007220     STRING 'RECORDS ACCEPTED...: ' DL100-RPT-NUM-EDIT
+007230         DELIMITED BY SIZE INTO DL100-RPT-LINE.
+007240     WRITE DL100-RPT-LINE.
+007250
+007260     MOVE DL100-RECS-REJECTED TO DL100-RPT-NUM-EDIT.
+007270     MOVE SPACES TO DL100-RPT-LINE.
+007280     STRING 'RECORDS REJECTED...: ' DL100-RPT-NUM-EDIT
+007290         DELIMITED BY SIZE INTO DL100-RPT-LINE.
+007300     WRITE DL100-RPT-LINE.
+007310
+007320     MOVE DL100-RECS-DUPLICATE TO DL100-RPT-NUM-EDIT.
+007330     MOVE SPACES TO DL100-RPT-LINE.
+007340     STRING 'RECORDS DUPLICATE..: ' DL100-RPT-NUM-EDIT
+007350         DELIMITED BY SIZE INTO DL100-RPT-LINE.
+007360     WRITE DL100-RPT-LINE.
+007370
+007380     MOVE SPACES TO DL100-RPT-LINE.
+007390     IF DL100-RECS-DETAIL = ZERO
+007400         STRING 'LAST RECORD........: NO DETAIL RECORDS'
+007410             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007420         WRITE DL100-RPT-LINE
+007430     ELSE
+007440         STRING 'LAST RECORD ACCT NO: ' DL100-LAST-ACCOUNT-NO
+007450             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007460         WRITE DL100-RPT-LINE
+007470
+007480         MOVE SPACES TO DL100-RPT-LINE
+007490         STRING 'LAST RECORD TRN CDE: ' DL100-LAST-TRANS-CODE
+007500             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007510         WRITE DL100-RPT-LINE
+007520
+007530         MOVE SPACES TO DL100-RPT-LINE
+007540         STRING 'LAST RECORD TRN DTE: ' DL100-LAST-DATE-CCYY '-'
+007550             DL100-LAST-DATE-MM '-' DL100-LAST-DATE-DD
+007560             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007570         WRITE DL100-RPT-LINE
+007580     END-IF.
+007590
+007600     MOVE DL100-RECS-DETAIL TO DL100-RPT-NUM-EDIT.
+007610     MOVE SPACES TO DL100-RPT-LINE.
+007620     STRING 'DETAIL RECORDS CTD.: ' DL100-RPT-NUM-EDIT
+007630         DELIMITED BY SIZE INTO DL100-RPT-LINE.
+007640     WRITE DL100-RPT-LINE.
+007650
+007660     MOVE SPACES TO DL100-RPT-LINE.
+007670     IF DL100-TRAILER-SEEN
+007680         MOVE DL100-TRL-STATED-COUNT TO DL100-RPT-NUM-EDIT
+007690         STRING 'TRAILER STATED CNT.: ' DL100-RPT-NUM-EDIT
+007700             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007710     ELSE
+007720         STRING 'TRAILER STATED CNT.: NO TRAILER RECEIVED'
+007730             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007740     END-IF.
+007750     WRITE DL100-RPT-LINE.
+007760
+007770     MOVE SPACES TO DL100-RPT-LINE.
+007780     IF DL100-CTL-MISMATCH
+007790         STRING 'CONTROL TOTAL......: *** MISMATCH ***'
+007800             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007810     ELSE
+007820         STRING 'CONTROL TOTAL......: OK'
+007830             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007840     END-IF.
+007850     WRITE DL100-RPT-LINE.
+007860
+007870     IF DL100-PRIOR-KEY-TRUNCATED
+007880         MOVE SPACES TO DL100-RPT-LINE
+007890         MOVE DL100-PRIOR-KEY-MAX TO DL100-RPT-NUM-EDIT
+007900         STRING 'DUP KEY TABLE......: *** TRUNCATED AT '
+007910             DL100-RPT-NUM-EDIT ' -- NOT ALL PRIOR KEYS LOADED'
+007920             DELIMITED BY SIZE INTO DL100-RPT-LINE
+007930         WRITE DL100-RPT-LINE
+007940     END-IF.
+007950
+007960     IF DL100-CTL-CARD-INVALID
+007970         MOVE SPACES TO DL100-RPT-LINE
+007980         STRING 'CONTROL CARD.......: *** UNRECOGNIZED VALUE(S)'
+007990             ', DEFAULTED -- SEE SYSOUT ***'
+008000             DELIMITED BY SIZE INTO DL100-RPT-LINE
+008010         WRITE DL100-RPT-LINE
+008020     END-IF.
+008030 8110-EXIT.
+008040     EXIT.
