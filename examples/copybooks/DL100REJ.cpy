@@ -0,0 +1,9 @@
+000010******************************************************************
+000020* Copybook:   DL100REJ
+000030* Purpose:    Reject record layout for TRANS-REJECT -- carries a
+000040*             reason code ahead of the raw rejected line so the
+000050*             next job can report why a record did not post.
+000060******************************************************************
+000070 01  DL100-REJECT-RECORD.
+000080     05  DL100-REJ-REASON-CODE       PIC X(04).
+000090     05  DL100-REJ-RAW-RECORD        PIC X(255).
