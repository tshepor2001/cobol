@@ -0,0 +1,16 @@
+000010******************************************************************
+000020* Copybook:   DL100CTL
+000030* Purpose:    Run-mode control card read once at start-up -- lets
+000040*             operations choose a full processing run or a
+000050*             count-only validation pass, and turn the per-line
+000060*             echo on or off, without needing two copies of the
+000070*             program.
+000080******************************************************************
+000090 01  DL100-CONTROL-RECORD.
+000100     05  DL100-CTL-RUN-MODE          PIC X(01).
+000110         88  DL100-MODE-FULL             VALUE 'F'.
+000120         88  DL100-MODE-COUNT-ONLY       VALUE 'C'.
+000130     05  DL100-CTL-ECHO-SWITCH       PIC X(01).
+000140         88  DL100-CTL-ECHO-ON           VALUE 'Y'.
+000150         88  DL100-CTL-ECHO-OFF          VALUE 'N'.
+000160     05  FILLER                      PIC X(78).
