@@ -0,0 +1,36 @@
+000010******************************************************************
+000020* Copybook:   DL100REC
+000030* Purpose:    Transaction intake record layout for the SYSIN
+000040*             feed read by READ-FROM-STD-IN.  REDEFINES the raw
+000050*             255-byte line (ln) so downstream logic works with
+000060*             typed fields instead of a flat string.
+000070******************************************************************
+000080 01  DL100-TRANS-RECORD REDEFINES LN.
+000090     05  DL100-REC-TYPE              PIC X(03).
+000100     05  DL100-TRANS-KEY.
+000110         10  DL100-ACCOUNT-NO        PIC 9(10).
+000120         10  DL100-TRANS-CODE        PIC X(02).
+000130         10  DL100-TRANS-AMOUNT      PIC S9(09)V99.
+000140         10  DL100-TRANS-DATE.
+000150             15  DL100-TRANS-DATE-CCYY   PIC 9(04).
+000160             15  DL100-TRANS-DATE-MM     PIC 9(02).
+000170             15  DL100-TRANS-DATE-DD     PIC 9(02).
+000180     05  FILLER                      PIC X(221).
+000190******************************************************************
+000200* DL100-HEADER-RECORD -- leading HDR record for a batch; carries
+000210* the run date the sending system stamped on the feed.
+000220******************************************************************
+000230 01  DL100-HEADER-RECORD REDEFINES LN.
+000240     05  DL100-HDR-REC-TYPE          PIC X(03).
+000250     05  DL100-HDR-RUN-DATE          PIC 9(08).
+000260     05  FILLER                      PIC X(244).
+000270******************************************************************
+000280* DL100-TRAILER-RECORD -- trailing TRL record for a batch; states
+000290* the detail record count and a hash total for reconciliation
+000300* against what this program actually counted.
+000310******************************************************************
+000320 01  DL100-TRAILER-RECORD REDEFINES LN.
+000330     05  DL100-TRL-REC-TYPE          PIC X(03).
+000340     05  DL100-TRL-REC-COUNT         PIC 9(09).
+000350     05  DL100-TRL-HASH-TOTAL        PIC 9(13).
+000360     05  FILLER                      PIC X(230).
